@@ -0,0 +1,111 @@
+       program-id. Program4 as "Program4".
+
+       environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT INDEXED-STUDENT-FILE-IN
+           ASSIGN TO "C:\Users\Administrator\Downloads\STUFILE4.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IND-STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS IND-TUITION-OWED WITH
+               DUPLICATES.
+       SELECT COLLECTIONS-REPORT-OUT
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\COLLECTIONS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+       FD INDEXED-STUDENT-FILE-IN.
+       01 INDEXED-FILE-RECORD.
+           05 IND-STUDENT-NUMBER  PIC 9(6).
+           05 IND-TUITION-OWED    PIC 9(6)V99.
+           05 IND-STUDENT-NAME    PIC X(40).
+           05 IND-PROGRAM-OF-STUDY    PIC X(5).
+           05 IND-COURSE-COUNT    PIC 9(2).
+           05 IND-COURSE-ENTRY OCCURS 10 TIMES.
+               10 IND-COURSE-CODE PIC X(7).
+               10 IND-AVERAGE     PIC 9(3).
+           05 IND-STUDENT-STATUS  PIC X(1).
+       FD COLLECTIONS-REPORT-OUT.
+       01 COLLECTIONS-RECORD-OUT PIC X(81).
+
+       working-storage section.
+       01 STATUS-FIELD PIC X(2).
+       01 FLAG-COUNTERS.
+         05 EOF-FLAG PIC X(3) VALUE "NO".
+         05 WRITE-COUNTER PIC 9(4) VALUE ZERO.
+       01 COLLECTIONS-CUTOFF-WS PIC 9(6)V99 VALUE 500.00.
+       01 COLLECTIONS-LINE.
+         05 COLL-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 COLL-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 COLL-TUITION-OWED-OUT PIC ZZZ,ZZ9.99.
+       01 COLLECTIONS-HEADER.
+         05 FILLER PIC X(6) VALUE "STU NO".
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 FILLER PIC X(12) VALUE "STUDENT NAME".
+         05 FILLER PIC X(31) VALUE SPACES.
+         05 FILLER PIC X(11) VALUE "AMOUNT OWED".
+
+       procedure division.
+       100-PRODUCE-COLLECTIONS-REPORT.
+           PERFORM 201-INIT-COLLECTIONS-REPORT.
+           PERFORM 202-PRODUCE-COLLECTIONS-LIST UNTIL EOF-FLAG = "YES".
+           PERFORM 203-TERMINATE-COLLECTIONS-REPORT.
+           STOP RUN.
+
+       201-INIT-COLLECTIONS-REPORT.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-START-DESCENDING-TUITION.
+
+       202-PRODUCE-COLLECTIONS-LIST.
+           IF IND-TUITION-OWED < COLLECTIONS-CUTOFF-WS
+               MOVE "YES" TO EOF-FLAG
+           ELSE
+               PERFORM 304-WRITE-COLLECTIONS-LINE
+               PERFORM 305-READ-PREVIOUS-STUDENT
+           END-IF.
+
+       203-TERMINATE-COLLECTIONS-REPORT.
+           PERFORM 306-CLOSE-FILES.
+           DISPLAY "COLLECTIONS RECORDS WRITTEN: " WRITE-COUNTER.
+
+       301-OPEN-FILES.
+           OPEN INPUT INDEXED-STUDENT-FILE-IN.
+           OPEN OUTPUT COLLECTIONS-REPORT-OUT.
+           WRITE COLLECTIONS-RECORD-OUT FROM COLLECTIONS-HEADER.
+
+       302-START-DESCENDING-TUITION.
+           MOVE HIGH-VALUES TO IND-TUITION-OWED.
+           START INDEXED-STUDENT-FILE-IN KEY IS < IND-TUITION-OWED
+               INVALID KEY MOVE "YES" TO EOF-FLAG
+           END-START.
+           IF EOF-FLAG NOT = "YES"
+               PERFORM 303-READ-FIRST-STUDENT
+           END-IF.
+
+       303-READ-FIRST-STUDENT.
+           READ INDEXED-STUDENT-FILE-IN NEXT RECORD
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       304-WRITE-COLLECTIONS-LINE.
+           MOVE IND-STUDENT-NUMBER TO COLL-STUDENT-NUMBER-OUT.
+           MOVE IND-STUDENT-NAME TO COLL-STUDENT-NAME-OUT.
+           MOVE IND-TUITION-OWED TO COLL-TUITION-OWED-OUT.
+           WRITE COLLECTIONS-RECORD-OUT FROM COLLECTIONS-LINE.
+           ADD 1 TO WRITE-COUNTER.
+
+       305-READ-PREVIOUS-STUDENT.
+           READ INDEXED-STUDENT-FILE-IN PREVIOUS RECORD
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       306-CLOSE-FILES.
+           CLOSE INDEXED-STUDENT-FILE-IN COLLECTIONS-REPORT-OUT.
+
+       end program Program4.
