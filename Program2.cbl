@@ -7,115 +7,326 @@
                ORGANIZATION IS INDEXED
                ACCESS IS RANDOM
                RECORD KEY IS IND-STUDENT-NUMBER
-               ALTERNATE RECORD KEY IS IND-TUITION-OWED WITH            
+               ALTERNATE RECORD KEY IS IND-TUITION-OWED WITH
                DUPLICATES
                FILE STATUS IS STATUS-FIELD.
+       SELECT AUDIT-TRAIL-FILE-OUT
+           ASSIGN TO "C:\Users\Administrator\Downloads\STUAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
        FD STUDENT-FILE.
        01 INDEXED-FILE-RECORD.
            05 IND-STUDENT-NUMBER  PIC 9(6).
-           05 IND-TUITION-OWED    PIC 9(4)V99.
+           05 IND-TUITION-OWED    PIC 9(6)V99.
            05 IND-STUDENT-NAME    PIC X(40).
            05 IND-PROGRAM-OF-STUDY    PIC X(5).
-           05 IND-COURSE-CODE-1   PIC X(7).
-           05 IND-AVERAGE-1       PIC 9(3).
-           05 IND-COURSE-CODE-2   PIC X(7).
-           05 IND-AVERAGE-2       PIC 9(3).
-           05 IND-COURSE-CODE-3   PIC X(7).
-           05 IND-AVERAGE-3       PIC 9(3).
-           05 IND-COURSE-CODE-4   PIC X(7).
-           05 IND-AVERAGE-4       PIC 9(3).
-           05 IND-COURSE-CODE-5   PIC X(7).
-           05 IND-AVERAGE-5       PIC 9(3).
-       
+           05 IND-COURSE-COUNT    PIC 9(2).
+           05 IND-COURSE-ENTRY OCCURS 10 TIMES.
+               10 IND-COURSE-CODE PIC X(7).
+               10 IND-AVERAGE     PIC 9(3).
+           05 IND-STUDENT-STATUS  PIC X(1).
+       FD AUDIT-TRAIL-FILE-OUT.
+       01 AUDIT-RECORD-OUT.
+           05 AUDIT-STUDENT-NUMBER    PIC 9(6).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUDIT-OLD-TUITION       PIC 9(6)V99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUDIT-NEW-TUITION       PIC 9(6)V99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUDIT-TIMESTAMP         PIC X(21).
+
        working-storage section.
        01 STATUS-FIELD PIC X(2).
        01 FLAGS-AND-CONTROLS.
          05 TRANS-FLAG-WS PIC X(1).
          05 STUDENT-NUMBER-WS PIC 9(6).
-         05 TUTION-OWNED-WS PIC 9(5)V99.
+         05 TUTION-OWNED-WS PIC 9(6)V99.
+         05 STUDENT-NAME-WS PIC X(40).
+         05 PROGRAM-OF-STUDY-WS PIC X(5).
+         05 STUDENT-STATUS-WS PIC X(1).
          05 INPUT-DATA-FLAG PIC X(4).
-         
+         05 OLD-TUITION-WS PIC 9(6)V99.
+         05 CONFIRM-FLAG-WS PIC X(1).
+       01 MAX-TUITION-WS PIC 9(6)V99 VALUE 50000.00.
+       01 SUB-WS PIC 9(2).
+
        SCREEN SECTION.
        01 ONLINE-TRANSACTION-SEREEN.
          05 VALUE "ONLINE TRANSACTION" LINE 3 COL 3.
-         05 VALUE "TRANSACTION TO ENTER?" LINE 5 COL 5.
-         05 TRANS-IN-FLAG  LINE 5 COL 25 PIC X(1) TO TRANS-FLAG-WS.
+         05 VALUE "TRANSACTION TO ENTER (U/A/C/D/I/N)?" LINE 5 COL 5.
+         05 TRANS-IN-FLAG  LINE 5 COL 40 PIC X(1) TO TRANS-FLAG-WS.
+       01 UPDATE-TUITION-SCREEN.
+         05 VALUE "UPDATE TUITION" LINE 3 COL 3.
          05 VALUE "STUDENT NUMBER?" LINE 7 COL 5.
-         05 STUDENT-NUMBER-TRANS LINE 7 COL 25 PIC 9(6) TO 
-         STUDENT-NUMBER-WS.
+         05 UPD-STUDENT-NUMBER-TRANS LINE 7 COL 25 PIC 9(6) TO
+            STUDENT-NUMBER-WS.
          05 VALUE "TUITION OWNED?" LINE 9 COL 5.
-         05 TUTION-OWNED-TRANS LINE 9 COL 25 PIC 9(5)V99 TO 
-         TUTION-OWNED-WS.
+         05 UPD-TUTION-OWNED-TRANS LINE 9 COL 25 PIC 9(6)V99 TO
+            TUTION-OWNED-WS.
+       01 ADD-STUDENT-SCREEN.
+         05 VALUE "ADD NEW STUDENT" LINE 3 COL 3.
+         05 VALUE "STUDENT NUMBER?" LINE 7 COL 5.
+         05 ADD-STUDENT-NUMBER-TRANS LINE 7 COL 25 PIC 9(6) TO
+            STUDENT-NUMBER-WS.
+         05 VALUE "STUDENT NAME?" LINE 9 COL 5.
+         05 ADD-STUDENT-NAME-TRANS LINE 9 COL 25 PIC X(40) TO
+            STUDENT-NAME-WS.
+         05 VALUE "PROGRAM OF STUDY?" LINE 11 COL 5.
+         05 ADD-PROGRAM-TRANS LINE 11 COL 25 PIC X(5) TO
+            PROGRAM-OF-STUDY-WS.
+         05 VALUE "TUITION OWNED?" LINE 13 COL 5.
+         05 ADD-TUITION-TRANS LINE 13 COL 25 PIC 9(6)V99 TO
+            TUTION-OWNED-WS.
+       01 CHANGE-STUDENT-SCREEN.
+         05 VALUE "CHANGE STUDENT" LINE 3 COL 3.
+         05 VALUE "STUDENT NUMBER?" LINE 7 COL 5.
+         05 CHG-STUDENT-NUMBER-TRANS LINE 7 COL 25 PIC 9(6) TO
+            STUDENT-NUMBER-WS.
+         05 VALUE "NEW STUDENT NAME?" LINE 9 COL 5.
+         05 CHG-STUDENT-NAME-TRANS LINE 9 COL 25 PIC X(40) TO
+            STUDENT-NAME-WS.
+         05 VALUE "NEW PROGRAM OF STUDY?" LINE 11 COL 5.
+         05 CHG-PROGRAM-TRANS LINE 11 COL 25 PIC X(5) TO
+            PROGRAM-OF-STUDY-WS.
+       01 DELETE-STUDENT-SCREEN.
+         05 VALUE "MARK STUDENT GRADUATED/WITHDRAWN" LINE 3 COL 3.
+         05 VALUE "STUDENT NUMBER?" LINE 7 COL 5.
+         05 DEL-STUDENT-NUMBER-TRANS LINE 7 COL 25 PIC 9(6) TO
+            STUDENT-NUMBER-WS.
+         05 VALUE "STATUS (G-GRADUATED, W-WITHDRAWN)?" LINE 9 COL 5.
+         05 DEL-STATUS-TRANS LINE 9 COL 41 PIC X(1) TO
+            STUDENT-STATUS-WS.
+       01 INQUIRY-LOOKUP-SCREEN.
+         05 VALUE "STUDENT INQUIRY" LINE 3 COL 3.
+         05 VALUE "STUDENT NUMBER?" LINE 7 COL 5.
+         05 INQ-STUDENT-NUMBER-TRANS LINE 7 COL 25 PIC 9(6) TO
+            STUDENT-NUMBER-WS.
+       01 STUDENT-INQUIRY-DISPLAY-SCREEN.
+         05 VALUE "STUDENT RECORD" LINE 3 COL 3.
+         05 VALUE "STUDENT NUMBER:" LINE 7 COL 5.
+         05 INQ-DISP-STUDENT-NUMBER LINE 7 COL 25 PIC 9(6) FROM
+            IND-STUDENT-NUMBER.
+         05 VALUE "STUDENT NAME:" LINE 8 COL 5.
+         05 INQ-DISP-STUDENT-NAME LINE 8 COL 25 PIC X(40) FROM
+            IND-STUDENT-NAME.
+         05 VALUE "PROGRAM OF STUDY:" LINE 9 COL 5.
+         05 INQ-DISP-PROGRAM LINE 9 COL 25 PIC X(5) FROM
+            IND-PROGRAM-OF-STUDY.
+         05 VALUE "TUITION OWED:" LINE 10 COL 5.
+         05 INQ-DISP-TUITION LINE 10 COL 25 PIC ZZZ,ZZ9.99 FROM
+            IND-TUITION-OWED.
+         05 VALUE "STATUS:" LINE 11 COL 5.
+         05 INQ-DISP-STATUS LINE 11 COL 25 PIC X(1) FROM
+            IND-STUDENT-STATUS.
+       01 CONFIRM-STUDENT-SCREEN.
+         05 VALUE "IS THIS THE CORRECT STUDENT (Y/N)?" LINE 13 COL 5.
+         05 CONFIRM-TRANS LINE 13 COL 42 PIC X(1) TO CONFIRM-FLAG-WS.
        01 STUDENT-NUMBER-SCREEN.
          05 VALUE "STUDENT NUMBER: " LINE 15 COL 4.
-         05 STUDENT-NUMBER-TRANS LINE 15 COL 20 PIC 9(6) FROM 
-         STUDENT-NUMBER-WS.
+         05 STUDENT-NUMBER-TRANS LINE 15 COL 20 PIC 9(6) FROM
+            STUDENT-NUMBER-WS.
        01 MESSAGE-REC-UPDATED-SCREEN.
            05 VALUE "; Record Updated.    " LINE 15 COL 29.
+       01 MESSAGE-REC-ADDED-SCREEN.
+           05 VALUE "; Record Added.      " LINE 15 COL 29.
+       01 MESSAGE-REC-MARKED-SCREEN.
+           05 VALUE "; Record Marked.     " LINE 15 COL 29.
+       01 MESSAGE-REC-DUP-SCREEN.
+           05 VALUE "; Student Already On File." LINE 15 COL 29.
        01 MESSAGE-REC-NOT-FOUND-SCREEN.
            05 VALUE "; Record Not Found.  " LINE 15 COL 29.
        01 MESSAGE-INPUT-INVALID-SCREEN.
            05 VALUE "; Input Data Invalid." LINE 15 COL 29.
-           
+
 
        procedure division.
        100-UPDATE-INDEXED-STUDENT-FILE.
            PERFORM 201-INTIATE-UPDATE-INDEXED-STUDENT-FILE.
-           PERFORM 202-UPDATE-INDEXED-STUDENT-FILE UNTIL 
-             TRANS-FLAG-WS = "N" OR TRANS-FLAG-WS = "n".                
+           PERFORM 202-UPDATE-INDEXED-STUDENT-FILE UNTIL
+             TRANS-FLAG-WS = "N" OR TRANS-FLAG-WS = "n".
            PERFORM 203-TERMINATE-UPDATE-INDEXED-STUDENT-FILE.
            STOP RUN.
-       
-       201-INTIATE-UPDATE-INDEXED-STUDENT-FILE.                         
+
+       201-INTIATE-UPDATE-INDEXED-STUDENT-FILE.
            PERFORM 701-OPEN-INDEXED-STUDENT-FILE.
-       
+
        202-UPDATE-INDEXED-STUDENT-FILE.
            DISPLAY ONLINE-TRANSACTION-SEREEN.
            ACCEPT ONLINE-TRANSACTION-SEREEN.
-           IF TRANS-FLAG-WS = "Y" OR TRANS-FLAG-WS = "y"
-               PERFORM 702-CHECK-ACCEPT-DATA
-                   IF INPUT-DATA-FLAG = "GOOD"
-                       PERFORM 703-UPDATE-STUDENT-RECORD
-                   END-IF
-           END-IF.
-       
+           EVALUATE TRUE
+               WHEN TRANS-FLAG-WS = "U" OR TRANS-FLAG-WS = "u"
+                   PERFORM 705-PROCESS-UPDATE-TRANSACTION
+               WHEN TRANS-FLAG-WS = "A" OR TRANS-FLAG-WS = "a"
+                   PERFORM 706-PROCESS-ADD-TRANSACTION
+               WHEN TRANS-FLAG-WS = "C" OR TRANS-FLAG-WS = "c"
+                   PERFORM 707-PROCESS-CHANGE-TRANSACTION
+               WHEN TRANS-FLAG-WS = "D" OR TRANS-FLAG-WS = "d"
+                   PERFORM 708-PROCESS-DELETE-TRANSACTION
+               WHEN TRANS-FLAG-WS = "I" OR TRANS-FLAG-WS = "i"
+                   PERFORM 713-PROCESS-INQUIRY-TRANSACTION
+               WHEN TRANS-FLAG-WS = "N" OR TRANS-FLAG-WS = "n"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY MESSAGE-INPUT-INVALID-SCREEN
+           END-EVALUATE.
+
        203-TERMINATE-UPDATE-INDEXED-STUDENT-FILE.
            PERFORM 704-CLOSE-UPDATE-STUDENT-FILE.
-           
+
        701-OPEN-INDEXED-STUDENT-FILE.
            OPEN I-O STUDENT-FILE.
-           MOVE "Y" TO TRANS-FLAG-WS.
-       
+           OPEN EXTEND AUDIT-TRAIL-FILE-OUT.
+           MOVE SPACE TO TRANS-FLAG-WS.
+
        702-CHECK-ACCEPT-DATA.
            DISPLAY STUDENT-NUMBER-SCREEN.
-           IF STUDENT-NUMBER-WS = 111111 AND TUTION-OWNED-WS = 500.00
-               MOVE "GOOD" TO INPUT-DATA-FLAG
-           ELSE IF STUDENT-NUMBER-WS = 411119 AND 
-           TUTION-OWNED-WS = 50.00
-               MOVE "GOOD" TO INPUT-DATA-FLAG
-           ELSE
-               MOVE "BAD" TO INPUT-DATA-FLAG
-               DISPLAY MESSAGE-INPUT-INVALID-SCREEN
-           END-IF.
-       
+           MOVE STUDENT-NUMBER-WS TO IND-STUDENT-NUMBER.
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "BAD" TO INPUT-DATA-FLAG
+                   DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
+               NOT INVALID KEY
+                   IF TUTION-OWNED-WS <= MAX-TUITION-WS
+                       MOVE "GOOD" TO INPUT-DATA-FLAG
+                   ELSE
+                       MOVE "BAD" TO INPUT-DATA-FLAG
+                       DISPLAY MESSAGE-INPUT-INVALID-SCREEN
+                   END-IF
+           END-READ.
+
        703-UPDATE-STUDENT-RECORD.
            MOVE STUDENT-NUMBER-WS TO IND-STUDENT-NUMBER.
            READ STUDENT-FILE
                INVALID KEY DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
                NOT INVALID KEY PERFORM UPDATE-STUFILE-RECORD
            END-READ.
-       
+
        UPDATE-STUFILE-RECORD.
+           MOVE IND-TUITION-OWED TO OLD-TUITION-WS.
            MOVE TUTION-OWNED-WS TO IND-TUITION-OWED.
            REWRITE INDEXED-FILE-RECORD
                INVALID KEY DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
-               NOT INVALID KEY DISPLAY MESSAGE-REC-UPDATED-SCREEN
+               NOT INVALID KEY
+                   DISPLAY MESSAGE-REC-UPDATED-SCREEN
+                   PERFORM 712-WRITE-AUDIT-RECORD
            END-REWRITE.
-       
+
+       712-WRITE-AUDIT-RECORD.
+           MOVE IND-STUDENT-NUMBER TO AUDIT-STUDENT-NUMBER.
+           MOVE OLD-TUITION-WS TO AUDIT-OLD-TUITION.
+           MOVE IND-TUITION-OWED TO AUDIT-NEW-TUITION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD-OUT.
+
        704-CLOSE-UPDATE-STUDENT-FILE.
-           CLOSE STUDENT-FILE.
-       
+           CLOSE STUDENT-FILE AUDIT-TRAIL-FILE-OUT.
+
+       705-PROCESS-UPDATE-TRANSACTION.
+           DISPLAY UPDATE-TUITION-SCREEN.
+           ACCEPT UPDATE-TUITION-SCREEN.
+           PERFORM 702-CHECK-ACCEPT-DATA.
+           IF INPUT-DATA-FLAG = "GOOD"
+               DISPLAY STUDENT-INQUIRY-DISPLAY-SCREEN
+               DISPLAY CONFIRM-STUDENT-SCREEN
+               ACCEPT CONFIRM-STUDENT-SCREEN
+               IF CONFIRM-FLAG-WS = "Y" OR CONFIRM-FLAG-WS = "y"
+                   PERFORM 703-UPDATE-STUDENT-RECORD
+               END-IF
+           END-IF.
+
+       706-PROCESS-ADD-TRANSACTION.
+           DISPLAY ADD-STUDENT-SCREEN.
+           ACCEPT ADD-STUDENT-SCREEN.
+           MOVE STUDENT-NUMBER-WS TO IND-STUDENT-NUMBER.
+           READ STUDENT-FILE
+               INVALID KEY
+                   PERFORM 709-WRITE-NEW-STUDENT-RECORD
+               NOT INVALID KEY
+                   DISPLAY STUDENT-NUMBER-SCREEN
+                   DISPLAY MESSAGE-REC-DUP-SCREEN
+           END-READ.
+
+       707-PROCESS-CHANGE-TRANSACTION.
+           DISPLAY CHANGE-STUDENT-SCREEN.
+           ACCEPT CHANGE-STUDENT-SCREEN.
+           MOVE STUDENT-NUMBER-WS TO IND-STUDENT-NUMBER.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY STUDENT-NUMBER-SCREEN
+                   DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
+               NOT INVALID KEY
+                   PERFORM 710-REWRITE-CHANGED-STUDENT-RECORD
+           END-READ.
+
+       708-PROCESS-DELETE-TRANSACTION.
+           DISPLAY DELETE-STUDENT-SCREEN.
+           ACCEPT DELETE-STUDENT-SCREEN.
+           IF STUDENT-STATUS-WS = "G" OR STUDENT-STATUS-WS = "g"
+               OR STUDENT-STATUS-WS = "W" OR STUDENT-STATUS-WS = "w"
+               MOVE STUDENT-NUMBER-WS TO IND-STUDENT-NUMBER
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY STUDENT-NUMBER-SCREEN
+                       DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
+                   NOT INVALID KEY
+                       PERFORM 711-MARK-STUDENT-RECORD
+               END-READ
+           ELSE
+               DISPLAY MESSAGE-INPUT-INVALID-SCREEN
+           END-IF.
+
+       709-WRITE-NEW-STUDENT-RECORD.
+           MOVE STUDENT-NUMBER-WS TO IND-STUDENT-NUMBER.
+           MOVE TUTION-OWNED-WS TO IND-TUITION-OWED.
+           MOVE STUDENT-NAME-WS TO IND-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY-WS TO IND-PROGRAM-OF-STUDY.
+           MOVE ZERO TO IND-COURSE-COUNT.
+           PERFORM VARYING SUB-WS FROM 1 BY 1 UNTIL SUB-WS > 10
+               MOVE SPACES TO IND-COURSE-CODE(SUB-WS)
+               MOVE ZERO TO IND-AVERAGE(SUB-WS)
+           END-PERFORM.
+           MOVE "A" TO IND-STUDENT-STATUS.
+           WRITE INDEXED-FILE-RECORD
+               INVALID KEY
+                   DISPLAY STUDENT-NUMBER-SCREEN
+                   DISPLAY MESSAGE-REC-DUP-SCREEN
+               NOT INVALID KEY
+                   DISPLAY STUDENT-NUMBER-SCREEN
+                   DISPLAY MESSAGE-REC-ADDED-SCREEN
+           END-WRITE.
+
+       710-REWRITE-CHANGED-STUDENT-RECORD.
+           MOVE STUDENT-NAME-WS TO IND-STUDENT-NAME.
+           MOVE PROGRAM-OF-STUDY-WS TO IND-PROGRAM-OF-STUDY.
+           REWRITE INDEXED-FILE-RECORD
+               INVALID KEY DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
+               NOT INVALID KEY
+                   DISPLAY STUDENT-NUMBER-SCREEN
+                   DISPLAY MESSAGE-REC-UPDATED-SCREEN
+           END-REWRITE.
+
+       711-MARK-STUDENT-RECORD.
+           MOVE FUNCTION UPPER-CASE(STUDENT-STATUS-WS) TO
+               IND-STUDENT-STATUS.
+           REWRITE INDEXED-FILE-RECORD
+               INVALID KEY DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
+               NOT INVALID KEY
+                   DISPLAY STUDENT-NUMBER-SCREEN
+                   DISPLAY MESSAGE-REC-MARKED-SCREEN
+           END-REWRITE.
+
+       713-PROCESS-INQUIRY-TRANSACTION.
+           DISPLAY INQUIRY-LOOKUP-SCREEN.
+           ACCEPT INQUIRY-LOOKUP-SCREEN.
+           MOVE STUDENT-NUMBER-WS TO IND-STUDENT-NUMBER.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY STUDENT-NUMBER-SCREEN
+                   DISPLAY MESSAGE-REC-NOT-FOUND-SCREEN
+               NOT INVALID KEY
+                   DISPLAY STUDENT-INQUIRY-DISPLAY-SCREEN
+           END-READ.
+
        end program Program2.
