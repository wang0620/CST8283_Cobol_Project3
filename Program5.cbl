@@ -0,0 +1,121 @@
+       program-id. Program5 as "Program5".
+
+       environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT PAYMENT-TRANSACTION-FILE-IN
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\PAYMENTS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT STUDENT-FILE
+           ASSIGN TO "C:\Users\Administrator\Downloads\STUFILE4.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS IND-STUDENT-NUMBER
+               ALTERNATE RECORD KEY IS IND-TUITION-OWED WITH
+               DUPLICATES
+               FILE STATUS IS STATUS-FIELD.
+       SELECT AUDIT-TRAIL-FILE-OUT
+           ASSIGN TO "C:\Users\Administrator\Downloads\STUAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+       FD PAYMENT-TRANSACTION-FILE-IN.
+       01 PAYMENT-TRANSACTION-RECORD-IN.
+           05 PYMT-STUDENT-NUMBER PIC 9(6).
+           05 PYMT-AMOUNT         PIC 9(5)V99.
+       FD STUDENT-FILE.
+       01 INDEXED-FILE-RECORD.
+           05 IND-STUDENT-NUMBER  PIC 9(6).
+           05 IND-TUITION-OWED    PIC 9(6)V99.
+           05 IND-STUDENT-NAME    PIC X(40).
+           05 IND-PROGRAM-OF-STUDY    PIC X(5).
+           05 IND-COURSE-COUNT    PIC 9(2).
+           05 IND-COURSE-ENTRY OCCURS 10 TIMES.
+               10 IND-COURSE-CODE PIC X(7).
+               10 IND-AVERAGE     PIC 9(3).
+           05 IND-STUDENT-STATUS  PIC X(1).
+       FD AUDIT-TRAIL-FILE-OUT.
+       01 AUDIT-RECORD-OUT.
+           05 AUDIT-STUDENT-NUMBER    PIC 9(6).
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUDIT-OLD-TUITION       PIC 9(6)V99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUDIT-NEW-TUITION       PIC 9(6)V99.
+           05 FILLER                  PIC X(1) VALUE SPACE.
+           05 AUDIT-TIMESTAMP         PIC X(21).
+
+       working-storage section.
+       01 STATUS-FIELD PIC X(2).
+       01 OLD-TUITION-WS PIC 9(6)V99.
+       01 FLAGS-AND-COUNTERS.
+         05 EOF-FLAG PIC X(3) VALUE "NO".
+         05 APPLIED-COUNT PIC 9(4) VALUE ZERO.
+         05 NOT-FOUND-COUNT PIC 9(4) VALUE ZERO.
+
+       procedure division.
+       100-APPLY-PAYMENT-BATCH.
+           PERFORM 201-INIT-PAYMENT-BATCH.
+           PERFORM 202-APPLY-ONE-PAYMENT UNTIL EOF-FLAG = "YES".
+           PERFORM 203-TERMINATE-PAYMENT-BATCH.
+           STOP RUN.
+
+       201-INIT-PAYMENT-BATCH.
+           PERFORM 301-OPEN-FILES.
+           PERFORM 302-READ-PAYMENT-TRANSACTION.
+
+       202-APPLY-ONE-PAYMENT.
+           PERFORM 303-APPLY-PAYMENT-TO-STUDENT.
+           PERFORM 302-READ-PAYMENT-TRANSACTION.
+
+       203-TERMINATE-PAYMENT-BATCH.
+           PERFORM 304-CLOSE-FILES.
+           DISPLAY "PAYMENTS APPLIED:   " APPLIED-COUNT.
+           DISPLAY "PAYMENTS NOT FOUND: " NOT-FOUND-COUNT.
+
+       301-OPEN-FILES.
+           OPEN INPUT PAYMENT-TRANSACTION-FILE-IN.
+           OPEN I-O STUDENT-FILE.
+           OPEN EXTEND AUDIT-TRAIL-FILE-OUT.
+
+       302-READ-PAYMENT-TRANSACTION.
+           READ PAYMENT-TRANSACTION-FILE-IN
+               AT END MOVE "YES" TO EOF-FLAG
+           END-READ.
+
+       303-APPLY-PAYMENT-TO-STUDENT.
+           MOVE PYMT-STUDENT-NUMBER TO IND-STUDENT-NUMBER.
+           READ STUDENT-FILE
+               INVALID KEY
+                   ADD 1 TO NOT-FOUND-COUNT
+                   DISPLAY "STUDENT NOT FOUND: " PYMT-STUDENT-NUMBER
+               NOT INVALID KEY
+                   PERFORM 305-POST-PAYMENT
+           END-READ.
+
+       304-CLOSE-FILES.
+           CLOSE PAYMENT-TRANSACTION-FILE-IN STUDENT-FILE
+                 AUDIT-TRAIL-FILE-OUT.
+
+       305-POST-PAYMENT.
+           MOVE IND-TUITION-OWED TO OLD-TUITION-WS.
+           SUBTRACT PYMT-AMOUNT FROM IND-TUITION-OWED
+               ON SIZE ERROR MOVE ZERO TO IND-TUITION-OWED
+           END-SUBTRACT.
+           REWRITE INDEXED-FILE-RECORD
+               INVALID KEY ADD 1 TO NOT-FOUND-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO APPLIED-COUNT
+                   PERFORM 306-WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       306-WRITE-AUDIT-RECORD.
+           MOVE IND-STUDENT-NUMBER TO AUDIT-STUDENT-NUMBER.
+           MOVE OLD-TUITION-WS TO AUDIT-OLD-TUITION.
+           MOVE IND-TUITION-OWED TO AUDIT-NEW-TUITION.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           WRITE AUDIT-RECORD-OUT.
+
+       end program Program5.
