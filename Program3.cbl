@@ -1,6 +1,7 @@
        program-id. Program3 as "Program3".
 
        environment division.
+       configuration section.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INDEXED-STUDENT-FILE-IN
@@ -14,12 +15,31 @@
            ASSIGN TO "C:\Users\Administrator\Downloads\PROGRAM.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
        SELECT STUDENT-REPORT-OUT
-           ASSIGN TO 
+           ASSIGN TO
            "C:\Users\Administrator\Downloads\STUDENT-REPORT.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
-        
-       configuration section.
-       
+       SELECT PROGRAM-SORT-WORK ASSIGN TO "PRGSORT.TMP".
+       SELECT PROGRAM-SORTED-FILE
+           ASSIGN TO "C:\Users\Administrator\Downloads\PRGSORTD.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT PROGRAM-SUMMARY-REPORT-OUT
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\PROGRAM-SUMMARY.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ACADEMIC-STANDING-REPORT-OUT
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\ACADEMIC-STANDING.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT STUDENT-REPORT-CSV-OUT
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\STUDENT-REPORT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RUN-CONTROL-FILE-IN
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\RUNCTL.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RC-FILE-STATUS-WS.
+
        data division.
        FILE SECTION.
        FD INDEXED-STUDENT-FILE-IN.
@@ -28,23 +48,51 @@
            05 IND-TUITION-OWED    PIC 9(6)V99.
            05 IND-STUDENT-NAME    PIC X(40).
            05 IND-PROGRAM-OF-STUDY    PIC X(5).
-           05 IND-COURSE-CODE-1   PIC X(7).
-           05 IND-AVERAGE-1       PIC 9(3).
-           05 IND-COURSE-CODE-2   PIC X(7).
-           05 IND-AVERAGE-2       PIC 9(3).
-           05 IND-COURSE-CODE-3   PIC X(7).
-           05 IND-AVERAGE-3       PIC 9(3).
-           05 IND-COURSE-CODE-4   PIC X(7).
-           05 IND-AVERAGE-4       PIC 9(3).
-           05 IND-COURSE-CODE-5   PIC X(7).
-           05 IND-AVERAGE-5       PIC 9(3).
+           05 IND-COURSE-COUNT    PIC 9(2).
+           05 IND-COURSE-ENTRY OCCURS 10 TIMES.
+               10 IND-COURSE-CODE PIC X(7).
+               10 IND-AVERAGE     PIC 9(3).
+           05 IND-STUDENT-STATUS  PIC X(1).
        FD PROGRAM-FILE-IN.
        01 COURSE-RECORD.
          05 COURSE-CODE PIC X(5).
          05 COURSE-NAME PIC X(20).
        FD STUDENT-REPORT-OUT.
-       01 STUDENT-REPORT-RECORD-OUT PIC X(81).
-       
+       01 STUDENT-REPORT-RECORD-OUT PIC X(83).
+       SD PROGRAM-SORT-WORK.
+       01 SORT-STUDENT-RECORD.
+           05 SORT-STUDENT-NUMBER     PIC 9(6).
+           05 SORT-TUITION-OWED       PIC 9(6)V99.
+           05 SORT-STUDENT-NAME       PIC X(40).
+           05 SORT-PROGRAM-OF-STUDY   PIC X(5).
+           05 SORT-COURSE-COUNT       PIC 9(2).
+           05 SORT-COURSE-ENTRY OCCURS 10 TIMES.
+               10 SORT-COURSE-CODE PIC X(7).
+               10 SORT-AVERAGE     PIC 9(3).
+           05 SORT-STUDENT-STATUS     PIC X(1).
+       FD PROGRAM-SORTED-FILE.
+       01 SRT-STUDENT-RECORD.
+           05 SRT-STUDENT-NUMBER      PIC 9(6).
+           05 SRT-TUITION-OWED        PIC 9(6)V99.
+           05 SRT-STUDENT-NAME        PIC X(40).
+           05 SRT-PROGRAM-OF-STUDY    PIC X(5).
+           05 SRT-COURSE-COUNT        PIC 9(2).
+           05 SRT-COURSE-ENTRY OCCURS 10 TIMES.
+               10 SRT-COURSE-CODE PIC X(7).
+               10 SRT-AVERAGE     PIC 9(3).
+           05 SRT-STUDENT-STATUS      PIC X(1).
+       FD PROGRAM-SUMMARY-REPORT-OUT.
+       01 PROGRAM-SUMMARY-RECORD-OUT PIC X(81).
+       FD ACADEMIC-STANDING-REPORT-OUT.
+       01 ACADEMIC-STANDING-RECORD-OUT PIC X(81).
+       FD STUDENT-REPORT-CSV-OUT.
+       01 STUDENT-REPORT-CSV-RECORD-OUT PIC X(120).
+       FD RUN-CONTROL-FILE-IN.
+       01 RUN-CONTROL-RECORD-IN.
+           05 RC-RECORD-COUNT     PIC 9(6).
+           05 FILLER              PIC X(1).
+           05 RC-TOTAL-TUITION    PIC 9(9)V99.
+
        working-storage section.
        01 STATUS-FIELD PIC X(2).
        01 STUDENT-REPORT-RECORD.
@@ -54,7 +102,11 @@
          05 FILLER PIC X(4) VALUE SPACES.
          05 PROGRAM-NAME-OUT PIC X(20).
          05 FILLER PIC X(4) VALUE SPACES.
-         05 TUITION-OWED-OUT PIC Z,ZZ9.99.
+         05 TUITION-OWED-OUT PIC ZZZ,ZZ9.99.
+       01 CSV-TUITION-OWED-OUT PIC ZZZZZ9.99.
+       01 CSV-HEADER-WS PIC X(120) VALUE
+           "STUDENT NAME,AVERAGE,PROGRAM NAME,TUITION OWED".
+       01 CSV-LINE-WS PIC X(120).
        01 COLUMN-HEADER.
          05 FILLER PIC X(12) VALUE "STUDENT NAME".
          05 FILLER PIC X(19) VALUE SPACES.
@@ -68,20 +120,81 @@
          05 EOF-FLAG-TBL PIC X(3) VALUE "NO".
          05 READ-COUNTER PIC 9(3) VALUE ZERO.
          05 WRITE-COUNTER PIC 9(3) VALUE ZERO.
-         05 SUB PIC 9(2).
+         05 SUB PIC 9(3).
+         05 SUB-WS PIC 9(2).
          05 FOUND-FLAG PIC X(3) VALUE "NO".
+         05 EOF-FLAG-SORT PIC X(3) VALUE "NO".
+         05 AVERAGE-TOTAL-WS PIC 9(5).
+         05 EOF-FLAG-RC PIC X(3) VALUE "NO".
+       01 RC-FILE-STATUS-WS PIC X(2).
+       01 RUN-CONTROL-CHECK-CONTROLS.
+         05 RUN-CONTROL-FOUND-FLAG PIC X(3) VALUE "NO".
+         05 RC-EXPECTED-COUNT PIC 9(6) VALUE ZERO.
+         05 RC-EXPECTED-TUITION PIC 9(9)V99 VALUE ZERO.
+         05 WS-ACTUAL-COUNT PIC 9(6) VALUE ZERO.
+         05 WS-ACTUAL-TUITION PIC 9(9)V99 VALUE ZERO.
        01 PROGRAM-NAMES-RECORDS.
-         05 PROGRAM-TBL-RECORD OCCURS 20 TIMES.
+         05 PROGRAM-TBL-RECORD OCCURS 100 TIMES.
            10 PROGRAM-CODE-TBL PIC X(5).
            10 PROGRAM-NAME-TBL PIC X(20).
-       
+       01 PROGRAM-SUMMARY-CONTROLS.
+         05 WS-PREV-PROGRAM-CODE PIC X(5) VALUE SPACES.
+         05 FIRST-RECORD-FLAG PIC X(3) VALUE "YES".
+         05 WS-PROGRAM-TOTAL-TUITION PIC 9(9)V99 VALUE ZERO.
+         05 WS-PROGRAM-STUDENT-COUNT PIC 9(4) VALUE ZERO.
+         05 WS-GRAND-TOTAL-TUITION PIC 9(9)V99 VALUE ZERO.
+         05 WS-GRAND-TOTAL-STUDENT-COUNT PIC 9(4) VALUE ZERO.
+         05 SUMMARY-PROGRAM-NAME-WS PIC X(20).
+       01 PROGRAM-SUMMARY-LINE.
+         05 SUMMARY-PROGRAM-CODE-OUT PIC X(5).
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 SUMMARY-PROGRAM-NAME-OUT PIC X(20).
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 SUMMARY-STUDENT-COUNT-OUT PIC ZZZ9.
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 SUMMARY-TOTAL-TUITION-OUT PIC ZZZ,ZZZ,ZZ9.99.
+       01 PROGRAM-SUMMARY-HEADER.
+         05 FILLER PIC X(12) VALUE "PROGRAM CODE".
+         05 FILLER PIC X(1) VALUE SPACES.
+         05 FILLER PIC X(12) VALUE "PROGRAM NAME".
+         05 FILLER PIC X(10) VALUE SPACES.
+         05 FILLER PIC X(8) VALUE "STUDENTS".
+         05 FILLER PIC X(6) VALUE SPACES.
+         05 FILLER PIC X(13) VALUE "TOTAL TUITION".
+       01 ACADEMIC-STANDING-CONTROLS.
+         05 EOF-FLAG-STANDING PIC X(3) VALUE "NO".
+         05 HONOR-ROLL-THRESHOLD PIC 9(3) VALUE 80.
+         05 PROBATION-THRESHOLD PIC 9(3) VALUE 60.
+         05 HONOR-ROLL-COUNT PIC 9(4) VALUE ZERO.
+         05 GOOD-STANDING-COUNT PIC 9(4) VALUE ZERO.
+         05 PROBATION-COUNT PIC 9(4) VALUE ZERO.
+         05 STANDING-BAND-WS PIC X(20).
+       01 ACADEMIC-STANDING-LINE.
+         05 STANDING-STUDENT-NUMBER-OUT PIC 9(6).
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 STANDING-STUDENT-NAME-OUT PIC X(40).
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 STANDING-AVERAGE-OUT PIC ZZ9.
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 STANDING-BAND-OUT PIC X(20).
+       01 ACADEMIC-STANDING-HEADER.
+         05 FILLER PIC X(6) VALUE "STU NO".
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 FILLER PIC X(12) VALUE "STUDENT NAME".
+         05 FILLER PIC X(31) VALUE SPACES.
+         05 FILLER PIC X(7) VALUE "AVERAGE".
+         05 FILLER PIC X(3) VALUE SPACES.
+         05 FILLER PIC X(17) VALUE "ACADEMIC STANDING".
 
        procedure division.
        100-PRODUCE-STUDENT-REPORTS.
+           PERFORM 300-VERIFY-RUN-CONTROL-TOTALS.
            PERFORM 201-INIT-STUDENT-REPORTS.
            PERFORM 202-PRODUCE-ONE-STUDENT-REPORT
                UNTIL EOF-FLAG = "YES".
            PERFORM 203-TERMINATE-STUDENT-REPORT.
+           PERFORM 400-PRODUCE-PROGRAM-SUMMARY-REPORT.
+           PERFORM 500-PRODUCE-ACADEMIC-STANDING-REPORT.
            STOP RUN.
        
        201-INIT-STUDENT-REPORTS.
@@ -89,7 +202,7 @@
            PERFORM 302-LOAD-PROGRAM-TBL
                VARYING SUB FROM 1 BY 1
                 UNTIL EOF-FLAG-TBL = "YES"
-                OR SUB > 20.
+                OR SUB > 100.
            PERFORM 305-READ-STUDENT-RECORD.
            PERFORM 304-WRITE-COLUMN-HDR.
        
@@ -97,7 +210,7 @@
            PERFORM 306-CALCULATE-AVERAGE.
            PERFORM 307-SEARCH-PROGRAM-NAME
                VARYING SUB FROM 1 BY 1
-                UNTIL SUB > 20 OR FOUND-FLAG = "YES".
+                UNTIL SUB > 100 OR FOUND-FLAG = "YES".
            PERFORM 308-WRITE-STUDENT-REPORT.
            PERFORM 305-READ-STUDENT-RECORD.
        
@@ -105,10 +218,56 @@
            PERFORM 309-CLOSE-FILES.
            PERFORM 310-DISPLAY-COUNTERS.
        
+       300-VERIFY-RUN-CONTROL-TOTALS.
+           PERFORM 315-READ-RUN-CONTROL-RECORD.
+           IF RUN-CONTROL-FOUND-FLAG = "YES"
+               PERFORM 316-COUNT-MASTER-FILE-TOTALS
+               IF WS-ACTUAL-COUNT NOT = RC-EXPECTED-COUNT
+                       OR WS-ACTUAL-TUITION NOT = RC-EXPECTED-TUITION
+                   DISPLAY "*** WARNING: RUN CONTROL TOTALS "
+                       "MISMATCH -- MASTER FILE MAY BE INCOMPLETE ***"
+                   DISPLAY "EXPECTED RECORDS: " RC-EXPECTED-COUNT
+                       " ACTUAL: " WS-ACTUAL-COUNT
+                   DISPLAY "EXPECTED TUITION: " RC-EXPECTED-TUITION
+                       " ACTUAL: " WS-ACTUAL-TUITION
+               ELSE
+                   DISPLAY "RUN CONTROL TOTALS VERIFIED OK".
+
+       315-READ-RUN-CONTROL-RECORD.
+           OPEN INPUT RUN-CONTROL-FILE-IN.
+           IF RC-FILE-STATUS-WS = "00"
+               READ RUN-CONTROL-FILE-IN
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE RC-RECORD-COUNT TO RC-EXPECTED-COUNT
+                       MOVE RC-TOTAL-TUITION TO RC-EXPECTED-TUITION
+                       MOVE "YES" TO RUN-CONTROL-FOUND-FLAG
+               END-READ
+               CLOSE RUN-CONTROL-FILE-IN
+           ELSE
+               DISPLAY "RUN CONTROL FILE NOT FOUND -- SKIPPING TOTALS "
+                   "CHECK"
+           END-IF.
+
+       316-COUNT-MASTER-FILE-TOTALS.
+           MOVE ZERO TO WS-ACTUAL-COUNT WS-ACTUAL-TUITION.
+           OPEN INPUT INDEXED-STUDENT-FILE-IN.
+           PERFORM UNTIL EOF-FLAG-RC = "YES"
+               READ INDEXED-STUDENT-FILE-IN
+                   AT END MOVE "YES" TO EOF-FLAG-RC
+                   NOT AT END
+                       ADD 1 TO WS-ACTUAL-COUNT
+                       ADD IND-TUITION-OWED TO WS-ACTUAL-TUITION
+               END-READ
+           END-PERFORM.
+           CLOSE INDEXED-STUDENT-FILE-IN.
+
        301-OPEN-FILES.
            OPEN INPUT INDEXED-STUDENT-FILE-IN
                       PROGRAM-FILE-IN.
-           OPEN OUTPUT STUDENT-REPORT-OUT.
+           OPEN OUTPUT STUDENT-REPORT-OUT
+                       STUDENT-REPORT-CSV-OUT.
+           WRITE STUDENT-REPORT-CSV-RECORD-OUT FROM CSV-HEADER-WS.
            DISPLAY "OPEN SUCCESS!".
           
        302-LOAD-PROGRAM-TBL.
@@ -125,29 +284,173 @@
                       NOT AT END ADD 1 TO READ-COUNTER.
        
        306-CALCULATE-AVERAGE.
-           COMPUTE STUDENT-AVERAGE-OUT
-             = (IND-AVERAGE-1 + IND-AVERAGE-2 + IND-AVERAGE-3 + 
-             IND-AVERAGE-4 + IND-AVERAGE-5) / 5.
+           MOVE ZERO TO AVERAGE-TOTAL-WS.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS > IND-COURSE-COUNT OR SUB-WS > 10
+               ADD IND-AVERAGE(SUB-WS) TO AVERAGE-TOTAL-WS
+           END-PERFORM.
+           IF IND-COURSE-COUNT > 0
+               COMPUTE STUDENT-AVERAGE-OUT
+                   = AVERAGE-TOTAL-WS / IND-COURSE-COUNT
+           ELSE
+               MOVE ZERO TO STUDENT-AVERAGE-OUT
+           END-IF.
        
        307-SEARCH-PROGRAM-NAME.
            MOVE "NO" TO FOUND-FLAG.
-           IF COURSE-CODE = PROGRAM-CODE-TBL(SUB)
+           IF IND-PROGRAM-OF-STUDY = PROGRAM-CODE-TBL(SUB)
                MOVE "YES" TO FOUND-FLAG
-               MOVE PROGRAM-CODE-TBL(SUB) TO PROGRAM-NAME-OUT
+               MOVE PROGRAM-NAME-TBL(SUB) TO PROGRAM-NAME-OUT
            END-IF.
        
        308-WRITE-STUDENT-REPORT.
            MOVE IND-STUDENT-NAME TO STUDENT-NAME-OUT.
            MOVE IND-TUITION-OWED TO TUITION-OWED-OUT.
+           MOVE IND-TUITION-OWED TO CSV-TUITION-OWED-OUT.
            WRITE STUDENT-REPORT-RECORD-OUT FROM STUDENT-REPORT-RECORD.
+           PERFORM 311-WRITE-CSV-LINE.
            ADD 1 TO WRITE-COUNTER.
-       
+
+       311-WRITE-CSV-LINE.
+           MOVE SPACES TO CSV-LINE-WS.
+           STRING FUNCTION TRIM(STUDENT-NAME-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   STUDENT-AVERAGE-OUT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(PROGRAM-NAME-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(CSV-TUITION-OWED-OUT) DELIMITED BY SIZE
+               INTO CSV-LINE-WS
+           END-STRING.
+           WRITE STUDENT-REPORT-CSV-RECORD-OUT FROM CSV-LINE-WS.
+
        309-CLOSE-FILES.
            CLOSE INDEXED-STUDENT-FILE-IN
                  PROGRAM-FILE-IN
-                 STUDENT-REPORT-OUT.
+                 STUDENT-REPORT-OUT
+                 STUDENT-REPORT-CSV-OUT.
        
        310-DISPLAY-COUNTERS.
            DISPLAY READ-COUNTER WRITE-COUNTER.
 
+       400-PRODUCE-PROGRAM-SUMMARY-REPORT.
+           PERFORM 401-OPEN-SUMMARY-REPORT.
+           SORT PROGRAM-SORT-WORK
+               ON ASCENDING KEY SORT-PROGRAM-OF-STUDY
+               USING INDEXED-STUDENT-FILE-IN
+               GIVING PROGRAM-SORTED-FILE.
+           OPEN INPUT PROGRAM-SORTED-FILE.
+           PERFORM 402-READ-SORTED-STUDENT.
+           PERFORM UNTIL EOF-FLAG-SORT = "YES"
+               PERFORM 403-ACCUMULATE-PROGRAM-TOTAL
+               PERFORM 402-READ-SORTED-STUDENT
+           END-PERFORM.
+           IF FIRST-RECORD-FLAG = "NO"
+               PERFORM 404-WRITE-PROGRAM-SUMMARY-LINE
+           END-IF.
+           PERFORM 408-WRITE-GRAND-TOTAL-LINE.
+           CLOSE PROGRAM-SORTED-FILE.
+           PERFORM 406-CLOSE-SUMMARY-REPORT.
+
+       401-OPEN-SUMMARY-REPORT.
+           OPEN OUTPUT PROGRAM-SUMMARY-REPORT-OUT.
+           WRITE PROGRAM-SUMMARY-RECORD-OUT FROM PROGRAM-SUMMARY-HEADER.
+
+       402-READ-SORTED-STUDENT.
+           READ PROGRAM-SORTED-FILE
+               AT END MOVE "YES" TO EOF-FLAG-SORT
+           END-READ.
+
+       403-ACCUMULATE-PROGRAM-TOTAL.
+           IF FIRST-RECORD-FLAG = "NO"
+                   AND SRT-PROGRAM-OF-STUDY NOT = WS-PREV-PROGRAM-CODE
+               PERFORM 404-WRITE-PROGRAM-SUMMARY-LINE
+               PERFORM 405-RESET-PROGRAM-ACCUMULATORS
+           END-IF.
+           MOVE "NO" TO FIRST-RECORD-FLAG.
+           MOVE SRT-PROGRAM-OF-STUDY TO WS-PREV-PROGRAM-CODE.
+           ADD 1 TO WS-PROGRAM-STUDENT-COUNT.
+           ADD SRT-TUITION-OWED TO WS-PROGRAM-TOTAL-TUITION.
+           ADD 1 TO WS-GRAND-TOTAL-STUDENT-COUNT.
+           ADD SRT-TUITION-OWED TO WS-GRAND-TOTAL-TUITION.
+
+       404-WRITE-PROGRAM-SUMMARY-LINE.
+           PERFORM 407-LOOKUP-PROGRAM-NAME-FOR-SUMMARY.
+           MOVE WS-PREV-PROGRAM-CODE TO SUMMARY-PROGRAM-CODE-OUT.
+           MOVE SUMMARY-PROGRAM-NAME-WS TO SUMMARY-PROGRAM-NAME-OUT.
+           MOVE WS-PROGRAM-STUDENT-COUNT TO SUMMARY-STUDENT-COUNT-OUT.
+           MOVE WS-PROGRAM-TOTAL-TUITION TO SUMMARY-TOTAL-TUITION-OUT.
+           WRITE PROGRAM-SUMMARY-RECORD-OUT FROM PROGRAM-SUMMARY-LINE.
+
+       405-RESET-PROGRAM-ACCUMULATORS.
+           MOVE ZERO TO WS-PROGRAM-TOTAL-TUITION
+                        WS-PROGRAM-STUDENT-COUNT.
+
+       406-CLOSE-SUMMARY-REPORT.
+           CLOSE PROGRAM-SUMMARY-REPORT-OUT.
+
+       408-WRITE-GRAND-TOTAL-LINE.
+           MOVE SPACES TO SUMMARY-PROGRAM-CODE-OUT.
+           MOVE "GRAND TOTAL" TO SUMMARY-PROGRAM-NAME-OUT.
+           MOVE WS-GRAND-TOTAL-STUDENT-COUNT TO
+               SUMMARY-STUDENT-COUNT-OUT.
+           MOVE WS-GRAND-TOTAL-TUITION TO SUMMARY-TOTAL-TUITION-OUT.
+           WRITE PROGRAM-SUMMARY-RECORD-OUT FROM PROGRAM-SUMMARY-LINE.
+
+       407-LOOKUP-PROGRAM-NAME-FOR-SUMMARY.
+           MOVE SPACES TO SUMMARY-PROGRAM-NAME-WS.
+           PERFORM VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 100 OR
+                   SUMMARY-PROGRAM-NAME-WS NOT = SPACES
+               IF WS-PREV-PROGRAM-CODE = PROGRAM-CODE-TBL(SUB)
+                   MOVE PROGRAM-NAME-TBL(SUB) TO SUMMARY-PROGRAM-NAME-WS
+               END-IF
+           END-PERFORM.
+
+       500-PRODUCE-ACADEMIC-STANDING-REPORT.
+           PERFORM 501-OPEN-ACADEMIC-STANDING-REPORT.
+           PERFORM 502-READ-STUDENT-FOR-STANDING.
+           PERFORM UNTIL EOF-FLAG-STANDING = "YES"
+               PERFORM 503-CLASSIFY-AND-WRITE-STANDING
+               PERFORM 502-READ-STUDENT-FOR-STANDING
+           END-PERFORM.
+           PERFORM 504-CLOSE-ACADEMIC-STANDING-REPORT.
+
+       501-OPEN-ACADEMIC-STANDING-REPORT.
+           OPEN OUTPUT ACADEMIC-STANDING-REPORT-OUT.
+           OPEN INPUT INDEXED-STUDENT-FILE-IN.
+           WRITE ACADEMIC-STANDING-RECORD-OUT
+               FROM ACADEMIC-STANDING-HEADER.
+
+       502-READ-STUDENT-FOR-STANDING.
+           READ INDEXED-STUDENT-FILE-IN
+               AT END MOVE "YES" TO EOF-FLAG-STANDING
+           END-READ.
+
+       503-CLASSIFY-AND-WRITE-STANDING.
+           PERFORM 306-CALCULATE-AVERAGE.
+           EVALUATE TRUE
+               WHEN STUDENT-AVERAGE-OUT >= HONOR-ROLL-THRESHOLD
+                   MOVE "HONOR ROLL" TO STANDING-BAND-WS
+                   ADD 1 TO HONOR-ROLL-COUNT
+               WHEN STUDENT-AVERAGE-OUT >= PROBATION-THRESHOLD
+                   MOVE "GOOD STANDING" TO STANDING-BAND-WS
+                   ADD 1 TO GOOD-STANDING-COUNT
+               WHEN OTHER
+                   MOVE "ACADEMIC PROBATION" TO STANDING-BAND-WS
+                   ADD 1 TO PROBATION-COUNT
+           END-EVALUATE.
+           MOVE IND-STUDENT-NUMBER TO STANDING-STUDENT-NUMBER-OUT.
+           MOVE IND-STUDENT-NAME TO STANDING-STUDENT-NAME-OUT.
+           MOVE STUDENT-AVERAGE-OUT TO STANDING-AVERAGE-OUT.
+           MOVE STANDING-BAND-WS TO STANDING-BAND-OUT.
+           WRITE ACADEMIC-STANDING-RECORD-OUT
+               FROM ACADEMIC-STANDING-LINE.
+
+       504-CLOSE-ACADEMIC-STANDING-REPORT.
+           CLOSE ACADEMIC-STANDING-REPORT-OUT INDEXED-STUDENT-FILE-IN.
+           DISPLAY "HONOR ROLL: " HONOR-ROLL-COUNT
+               " GOOD STANDING: " GOOD-STANDING-COUNT
+               " PROBATION: " PROBATION-COUNT.
+
        end program Program3.
