@@ -1,6 +1,8 @@
        program-id. Program1 as "Program1".
 
        environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT STUDENT-FILE-IN
            ASSIGN TO "C:\Users\Administrator\Downloads\STUFILE3.TXT"
@@ -10,9 +12,21 @@
                ORGANIZATION IS INDEXED
                ACCESS IS DYNAMIC
                RECORD KEY IS IND-STUDENT-NUMBER
-               ALTERNATE RECORD KEY IS IND-TUITION-OWED WITH 
+               ALTERNATE RECORD KEY IS IND-TUITION-OWED WITH
                DUPLICATES.
-       configuration section.
+       SELECT SUSPENSE-FILE-OUT
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\STUSUSP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CHECKPOINT-FILE
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\STUCKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS-WS.
+       SELECT RUN-CONTROL-FILE-OUT
+           ASSIGN TO
+           "C:\Users\Administrator\Downloads\RUNCTL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
@@ -22,36 +36,62 @@
            05 TUITION-OWED    PIC 9(6)V99.
            05 STUDENT-NAME    PIC X(40).
            05 PROGRAM-OF-STUDY    PIC X(5).
-           05 COURSE-CODE-1   PIC X(7).
-           05 AVERAGE-1       PIC 9(3).
-           05 COURSE-CODE-2   PIC X(7).
-           05 AVERAGE-2       PIC 9(3).
-           05 COURSE-CODE-3   PIC X(7).
-           05 AVERAGE-3       PIC 9(3).
-           05 COURSE-CODE-4   PIC X(7).
-           05 AVERAGE-4       PIC 9(3).
-           05 COURSE-CODE-5   PIC X(7).
-           05 AVERAGE-5       PIC 9(3).
-       
+           05 COURSE-COUNT    PIC 9(2).
+           05 COURSE-ENTRY OCCURS 10 TIMES.
+               10 COURSE-CODE PIC X(7).
+               10 AVERAGE     PIC 9(3).
+
        FD INDEXED-STUDENT-FILE-OUT.
        01 INDEXED-FILE-RECORD.
            05 IND-STUDENT-NUMBER  PIC 9(6).
            05 IND-TUITION-OWED    PIC 9(6)V99.
            05 IND-STUDENT-NAME    PIC X(40).
            05 IND-PROGRAM-OF-STUDY    PIC X(5).
-           05 IND-COURSE-CODE-1   PIC X(7).
-           05 IND-AVERAGE-1       PIC 9(3).
-           05 IND-COURSE-CODE-2   PIC X(7).
-           05 IND-AVERAGE-2       PIC 9(3).
-           05 IND-COURSE-CODE-3   PIC X(7).
-           05 IND-AVERAGE-3       PIC 9(3).
-           05 IND-COURSE-CODE-4   PIC X(7).
-           05 IND-AVERAGE-4       PIC 9(3).
-           05 IND-COURSE-CODE-5   PIC X(7).
-           05 IND-AVERAGE-5       PIC 9(3).
-       
+           05 IND-COURSE-COUNT    PIC 9(2).
+           05 IND-COURSE-ENTRY OCCURS 10 TIMES.
+               10 IND-COURSE-CODE PIC X(7).
+               10 IND-AVERAGE     PIC 9(3).
+           05 IND-STUDENT-STATUS  PIC X(1).
+
+       FD SUSPENSE-FILE-OUT.
+       01 SUSPENSE-RECORD-OUT.
+           05 SUSPENSE-STUDENT-NUMBER PIC 9(6).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 SUSPENSE-REASON     PIC X(30).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 SUSPENSE-RAW-RECORD PIC X(161).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD PIC 9(6).
+
+       FD RUN-CONTROL-FILE-OUT.
+       01 RUN-CONTROL-RECORD-OUT.
+           05 RC-RECORD-COUNT     PIC 9(6).
+           05 FILLER              PIC X(1) VALUE SPACE.
+           05 RC-TOTAL-TUITION    PIC 9(9)V99.
+
        working-storage section.
        01 EOF-FLAG PIC X(3) VALUE "NO".
+       01 RUN-COUNTERS.
+           05 RECORDS-READ-CT     PIC 9(6) VALUE ZERO.
+           05 RECORDS-WRITTEN-CT  PIC 9(6) VALUE ZERO.
+           05 RECORDS-REJECTED-CT PIC 9(6) VALUE ZERO.
+       01 REJECT-REASON-WS PIC X(30).
+       01 VALID-RECORD-FLAG PIC X(3) VALUE "YES".
+       01 RESTART-FLAG-WS PIC X(1) VALUE "N".
+       01 CHECKPOINT-CONTROLS.
+           05 CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+           05 CHECKPOINT-COUNTER  PIC 9(4) VALUE ZERO.
+           05 LAST-CHECKPOINT-STUDENT-NUMBER PIC 9(6) VALUE ZERO.
+       01 SUB-WS PIC 9(2).
+       01 TOTAL-TUITION-WS PIC 9(9)V99 VALUE ZERO.
+       01 CHECKPOINT-FILE-STATUS-WS PIC X(2).
+       01 SEED-EOF-FLAG-WS PIC X(3) VALUE "NO".
+       01 CHECKPOINT-FOUND-FLAG-WS PIC X(3) VALUE "NO".
+       01 RESTART-CATCHUP-FLAG-WS PIC X(3) VALUE "NO".
+       01 SEED-EOF-FLAG-SUSPENSE-WS PIC X(3) VALUE "NO".
+       01 PRE-CRASH-READ-COUNT-WS PIC 9(6) VALUE ZERO.
+       01 FILE-POSITION-CT PIC 9(6) VALUE ZERO.
 
        procedure division.
        100-CONVERT-STUDENT-FILE.
@@ -61,54 +101,207 @@
            STOP RUN.
        
        201-INITIAL-STUDENT-FILE.
+           DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)? ".
+           ACCEPT RESTART-FLAG-WS.
+           IF RESTART-FLAG-WS = "Y" OR RESTART-FLAG-WS = "y"
+               PERFORM 305-READ-CHECKPOINT
+               IF CHECKPOINT-FOUND-FLAG-WS = "YES"
+                   PERFORM 314-SEED-RUN-CONTROL-COUNTS
+                   MOVE "YES" TO RESTART-CATCHUP-FLAG-WS
+               ELSE
+                   MOVE "N" TO RESTART-FLAG-WS
+               END-IF
+           END-IF.
            PERFORM 301-OPEN-STUDENT-FILE.
+           IF RESTART-FLAG-WS = "Y" OR RESTART-FLAG-WS = "y"
+               PERFORM 306-SKIP-TO-CHECKPOINT
+           END-IF.
            PERFORM 302-READ-STUDENT-FILE.
-       
+
        202-CONVERT-STUDENT-FILE.
            PERFORM 303-WRITE-INDEXED-RECORD.
            PERFORM 302-READ-STUDENT-FILE.
-       
+
        203-TERMINATE-CONVERT-FILE.
            PERFORM 304-CLOSE-STUDENT-FILE.
-       
+           PERFORM 312-CLEAR-CHECKPOINT.
+           PERFORM 313-WRITE-RUN-CONTROL-RECORD.
+           DISPLAY "RECORDS READ:     " RECORDS-READ-CT.
+           DISPLAY "RECORDS WRITTEN:  " RECORDS-WRITTEN-CT.
+           DISPLAY "RECORDS REJECTED: " RECORDS-REJECTED-CT.
+
        301-OPEN-STUDENT-FILE.
-           OPEN INPUT STUDENT-FILE-IN
-                OUTPUT INDEXED-STUDENT-FILE-OUT.
+           IF RESTART-FLAG-WS = "Y" OR RESTART-FLAG-WS = "y"
+               OPEN INPUT STUDENT-FILE-IN
+               OPEN I-O INDEXED-STUDENT-FILE-OUT
+               OPEN EXTEND SUSPENSE-FILE-OUT
+           ELSE
+               OPEN INPUT STUDENT-FILE-IN
+               OPEN OUTPUT INDEXED-STUDENT-FILE-OUT
+               OPEN OUTPUT SUSPENSE-FILE-OUT
+           END-IF.
            DISPLAY "STUDENT FILE OPENED!".
-           
+
        302-READ-STUDENT-FILE.
            READ STUDENT-FILE-IN
                AT END MOVE "YES" TO EOF-FLAG
                NOT AT END
+                   ADD 1 TO RECORDS-READ-CT
+                   ADD 1 TO FILE-POSITION-CT
+                   IF FILE-POSITION-CT > PRE-CRASH-READ-COUNT-WS
+                       MOVE "NO" TO RESTART-CATCHUP-FLAG-WS
+                   END-IF
                    MOVE STUDENT-NUMBER TO IND-STUDENT-NUMBER
                    MOVE TUITION-OWED TO IND-TUITION-OWED
                    MOVE STUDENT-NAME TO IND-STUDENT-NAME
                    MOVE PROGRAM-OF-STUDY TO IND-PROGRAM-OF-STUDY
-                   MOVE COURSE-CODE-1 TO IND-COURSE-CODE-1
-                   MOVE AVERAGE-1 TO IND-AVERAGE-1
-                   MOVE COURSE-CODE-2 TO IND-COURSE-CODE-2
-                   MOVE AVERAGE-2 TO IND-AVERAGE-2
-                   MOVE COURSE-CODE-3 TO IND-COURSE-CODE-3
-                   MOVE AVERAGE-3 TO IND-AVERAGE-3
-                   MOVE COURSE-CODE-4 TO IND-COURSE-CODE-4
-                   MOVE AVERAGE-4 TO IND-AVERAGE-4
-                   MOVE COURSE-CODE-5 TO IND-COURSE-CODE-5
-                   MOVE AVERAGE-5 TO IND-AVERAGE-5
+                   MOVE COURSE-COUNT TO IND-COURSE-COUNT
+                   PERFORM VARYING SUB-WS FROM 1 BY 1
+                           UNTIL SUB-WS > 10
+                       MOVE COURSE-CODE(SUB-WS) TO
+                           IND-COURSE-CODE(SUB-WS)
+                       MOVE AVERAGE(SUB-WS) TO IND-AVERAGE(SUB-WS)
+                   END-PERFORM
+                   MOVE "A" TO IND-STUDENT-STATUS
              END-READ.
        
        303-WRITE-INDEXED-RECORD.
-           WRITE INDEXED-FILE-RECORD
-               INVALID KEY PERFORM 700-RECORD-ERROR-RTN
-           END-WRITE.
-           DISPLAY "WRITE STATEMENT EXECUTED FOR "
-           STUDENT-RECORD-IN
-           DISPLAY " ".
-       
+           PERFORM 320-EDIT-STUDENT-RECORD.
+           IF VALID-RECORD-FLAG = "NO"
+               IF RESTART-CATCHUP-FLAG-WS = "YES"
+                   CONTINUE
+               ELSE
+                   PERFORM 700-RECORD-ERROR-RTN
+               END-IF
+           ELSE
+               WRITE INDEXED-FILE-RECORD
+                   INVALID KEY
+                       IF RESTART-CATCHUP-FLAG-WS = "YES"
+                           CONTINUE
+                       ELSE
+                           MOVE "DUPLICATE STUDENT NUMBER" TO
+                               REJECT-REASON-WS
+                           PERFORM 700-RECORD-ERROR-RTN
+                       END-IF
+                   NOT INVALID KEY
+                       ADD 1 TO RECORDS-WRITTEN-CT
+                       ADD IND-TUITION-OWED TO TOTAL-TUITION-WS
+                       PERFORM 310-CHECK-WRITE-CHECKPOINT
+                       DISPLAY "WRITE STATEMENT EXECUTED FOR "
+                       STUDENT-RECORD-IN
+                       DISPLAY " "
+               END-WRITE
+           END-IF.
+
+       320-EDIT-STUDENT-RECORD.
+           MOVE "YES" TO VALID-RECORD-FLAG.
+           IF VALID-RECORD-FLAG = "YES" AND COURSE-COUNT > 10
+               MOVE "NO" TO VALID-RECORD-FLAG
+               MOVE "TOO MANY COURSES" TO REJECT-REASON-WS
+           END-IF.
+           PERFORM VARYING SUB-WS FROM 1 BY 1
+                   UNTIL SUB-WS > COURSE-COUNT OR SUB-WS > 10
+                   OR VALID-RECORD-FLAG = "NO"
+               PERFORM 321-EDIT-COURSE-ENTRY
+           END-PERFORM.
+
+       321-EDIT-COURSE-ENTRY.
+           IF AVERAGE(SUB-WS) > 100
+               MOVE "NO" TO VALID-RECORD-FLAG
+               MOVE "AVERAGE OUT OF RANGE" TO REJECT-REASON-WS
+           END-IF.
+           IF VALID-RECORD-FLAG = "YES" AND AVERAGE(SUB-WS) > 0
+                   AND COURSE-CODE(SUB-WS) = SPACES
+               MOVE "NO" TO VALID-RECORD-FLAG
+               MOVE "COURSE CODE MISSING" TO REJECT-REASON-WS
+           END-IF.
+
        304-CLOSE-STUDENT-FILE.
-           CLOSE STUDENT-FILE-IN INDEXED-STUDENT-FILE-OUT.
-       
+           CLOSE STUDENT-FILE-IN INDEXED-STUDENT-FILE-OUT
+                 SUSPENSE-FILE-OUT.
+
+       305-READ-CHECKPOINT.
+           MOVE "NO" TO CHECKPOINT-FOUND-FLAG-WS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS-WS = "00"
+               READ CHECKPOINT-FILE
+                   AT END MOVE ZERO TO CHECKPOINT-RECORD
+                   NOT AT END MOVE "YES" TO CHECKPOINT-FOUND-FLAG-WS
+               END-READ
+               MOVE CHECKPOINT-RECORD TO LAST-CHECKPOINT-STUDENT-NUMBER
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE ZERO TO LAST-CHECKPOINT-STUDENT-NUMBER
+           END-IF.
+
+       306-SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL EOF-FLAG = "YES"
+                   OR STUDENT-NUMBER = LAST-CHECKPOINT-STUDENT-NUMBER
+               READ STUDENT-FILE-IN
+                   AT END MOVE "YES" TO EOF-FLAG
+                   NOT AT END ADD 1 TO FILE-POSITION-CT
+               END-READ
+           END-PERFORM.
+
+       310-CHECK-WRITE-CHECKPOINT.
+           ADD 1 TO CHECKPOINT-COUNTER.
+           IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+               PERFORM 311-SAVE-CHECKPOINT
+               MOVE ZERO TO CHECKPOINT-COUNTER
+           END-IF.
+
+       311-SAVE-CHECKPOINT.
+           MOVE IND-STUDENT-NUMBER TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       312-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       314-SEED-RUN-CONTROL-COUNTS.
+           MOVE ZERO TO RECORDS-WRITTEN-CT TOTAL-TUITION-WS
+                        RECORDS-REJECTED-CT RECORDS-READ-CT.
+           MOVE "NO" TO SEED-EOF-FLAG-WS.
+           OPEN INPUT INDEXED-STUDENT-FILE-OUT.
+           PERFORM UNTIL SEED-EOF-FLAG-WS = "YES"
+               READ INDEXED-STUDENT-FILE-OUT
+                   AT END MOVE "YES" TO SEED-EOF-FLAG-WS
+                   NOT AT END
+                       ADD 1 TO RECORDS-WRITTEN-CT
+                       ADD IND-TUITION-OWED TO TOTAL-TUITION-WS
+               END-READ
+           END-PERFORM.
+           CLOSE INDEXED-STUDENT-FILE-OUT.
+           MOVE "NO" TO SEED-EOF-FLAG-SUSPENSE-WS.
+           OPEN INPUT SUSPENSE-FILE-OUT.
+           PERFORM UNTIL SEED-EOF-FLAG-SUSPENSE-WS = "YES"
+               READ SUSPENSE-FILE-OUT
+                   AT END MOVE "YES" TO SEED-EOF-FLAG-SUSPENSE-WS
+                   NOT AT END ADD 1 TO RECORDS-REJECTED-CT
+               END-READ
+           END-PERFORM.
+           CLOSE SUSPENSE-FILE-OUT.
+           COMPUTE RECORDS-READ-CT =
+               RECORDS-WRITTEN-CT + RECORDS-REJECTED-CT.
+           MOVE RECORDS-READ-CT TO PRE-CRASH-READ-COUNT-WS.
+
+       313-WRITE-RUN-CONTROL-RECORD.
+           MOVE RECORDS-WRITTEN-CT TO RC-RECORD-COUNT.
+           MOVE TOTAL-TUITION-WS TO RC-TOTAL-TUITION.
+           OPEN OUTPUT RUN-CONTROL-FILE-OUT.
+           WRITE RUN-CONTROL-RECORD-OUT.
+           CLOSE RUN-CONTROL-FILE-OUT.
+
        700-RECORD-ERROR-RTN.
-           DISPLAY "RECORD ERROR".
+           ADD 1 TO RECORDS-REJECTED-CT.
+           MOVE STUDENT-NUMBER TO SUSPENSE-STUDENT-NUMBER.
+           MOVE REJECT-REASON-WS TO SUSPENSE-REASON.
+           MOVE STUDENT-RECORD-IN TO SUSPENSE-RAW-RECORD.
+           WRITE SUSPENSE-RECORD-OUT.
+           DISPLAY "RECORD ERROR - " REJECT-REASON-WS
+               " - STUDENT NUMBER " STUDENT-NUMBER.
 
        
 
